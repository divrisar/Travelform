@@ -18,7 +18,55 @@ MET001* MET001  SCOTHRO 2017 REPLACED ORIGINAL CNVTDA PROGRAM TO READ *
 MET001*                      IN THE GROUP BILL CONVERSION FILE INSTEAD*
 MET001*                      OF THE PERSON CONVERSION FILE.           *
 MET002* MET002 BSALLADE 2017 RIGHT JUSTIFIED DATA WHEN MOVING GROUP   *
-MET002*                      NUMBER FROM 10 BYTE TO 15 BYTE FIELDS    *   
+MET002*                      NUMBER FROM 10 BYTE TO 15 BYTE FIELDS    *
+RWK001* RWK001 RWALLING 2026 WRITE A REJECTED GROUP-BILLING-REC TO A  *
+RWK001*                      SUSPENSE FILE INSTEAD OF ABENDING THE    *
+RWK001*                      WHOLE RUN WHEN VCSTRX3 REJECTS IT.       *
+RWK002* RWK002 RWALLING 2026 ADDED END-OF-RUN CONTROL TOTALS REPORT   *
+RWK002*                      (CORPORATE/INDIVIDUAL, VCSTRX3 WRITES,   *
+RWK002*                      REJECTS) PRINTED WHEN THE DRIVER SIGNALS *
+RWK002*                      THE LAST GROUP-BILLING-REC VIA PASS-AREA.*
+RWK003* RWK003 RWALLING 2026 KEYED DCOLL BY DTL-GROUP-NUMBER TO DRIVE *
+RWK003*                      DEPOSITORY-CODE, BILL-EXTRACT-DAY AND    *
+RWK003*                      PYMT-DUE-DAY INSTEAD OF HARDCODING THEM. *
+RWK004* RWK004 RWALLING 2026 RESTORED THE SOC-SEC-NO MOVE FROM DTL-TIN*
+RWK004*                      FOR BOTH CORPORATE AND INDIVIDUAL GROUPS.*
+RWK005* RWK005 RWALLING 2026 DERIVED EFFECTIVE-DATE/TRX-DATE FROM     *
+RWK005*                      DTL-ISSUE-YY/MM/DD INSTEAD OF THE        *
+RWK005*                      HARDCODED 1985-01-01.                    *
+RWK006* RWK006 RWALLING 2026 COMPANY-CODE AND ORIGINATOR-CODE NOW     *
+RWK006*                      COME FROM PASS-AREA, POPULATED BY THE    *
+RWK006*                      DRIVER FOR THE RUN, INSTEAD OF BEING     *
+RWK006*                      HARDCODED TO ONE BLOCK OF BUSINESS.      *
+RWK007* RWK007 RWALLING 2026 SET CONSOLIDATED-BILL-IND AND            *
+RWK007*                      LIST-BILL-SEQUENCE-CODE FROM THE GROUP'S *
+RWK007*                      DIVISION STRUCTURE ON GROUP-BILLING-REC  *
+RWK007*                      INSTEAD OF ALWAYS 'N'/'P'.               *
+RWK008* RWK008 RWALLING 2026 RESTORED ADDRESS-LINE-3 (BOTH BRANCHES)  *
+RWK008*                      AND PREFIX/SUFFIX (INDIVIDUAL BRANCH) SO *
+RWK008*                      THE FULL MAILING ADDRESS AND NAME COME   *
+RWK008*                      OVER ON THE DA TRANSACTION.              *
+RWK009* RWK009 RWALLING 2026 WRITE A CHECKPOINT RECORD (VIA VCSQSAM)  *
+RWK009*                      HOLDING THE LAST DTL-GROUP-NUMBER        *
+RWK009*                      SUCCESSFULLY WRITTEN TO VCSTRX3, SO A    *
+RWK009*                      RESTART CAN SKIP FORWARD PAST IT.        *
+RWK010* RWK010 RWALLING 2026 ADDED PRE-WRITE FIELD EDITS (GROUP        *
+RWK010*                      NUMBER, RECORD TYPE, DIVISION COUNT,      *
+RWK010*                      NAME, ADDRESS, STATE, TIN) SO INCOMPLETE  *
+RWK010*                      OR INCONSISTENT RECORDS ARE ROUTED TO THE *
+RWK010*                      REJECT/SUSPENSE FILE INSTEAD OF BEING     *
+RWK010*                      SENT TO VCSTRX3.                          *
+RWK011* RWK011 RWALLING 2026 ADDED THE FULL GROUP-BILLING-REC TO THE   *
+RWK011*                      REJECT/SUSPENSE RECORD SO A REJECTED      *
+RWK011*                      GROUP CAN BE IDENTIFIED AND REPROCESSED   *
+RWK011*                      EVEN WHEN ITS OWN GROUP NUMBER IS BAD.    *
+RWK012* RWK012 RWALLING 2026 CARRY THE ACTUAL DTL-RECORD-TYPE (RATHER  *
+RWK012*                      THAN A CORP/INDIV GUESS) AND MASK DTL-TIN *
+RWK012*                      ON THE SUSPENSE RECORD; DO NOT COUNT AN   *
+RWK012*                      INVALID RECORD TYPE AS EITHER CORPORATE   *
+RWK012*                      OR INDIVIDUAL IN THE CONTROL TOTALS; AND  *
+RWK012*                      REJECT A GARBLED DTL-GRP-STRUCTURE-CODE   *
+RWK012*                      INSTEAD OF DEFAULTING IT TO SINGLE.       *
       *****************************************************************
       *
       *    MODULE NARRATIVE.
@@ -60,10 +108,10 @@ MET002*                      NUMBER FROM 10 BYTE TO 15 BYTE FIELDS    *
 
        01  VCSABEND-ERRORS.
            05  READ-ERROR            PIC S9(8) COMP VALUE +0361.
-           05  WRITE-ERROR           PIC S9(8) COMP VALUE +0362.
            05  OPEN-ERROR            PIC S9(8) COMP VALUE +0363.
            05  CLOSE-ERROR           PIC S9(8) COMP VALUE +0364.
            05  POSITION-ERROR        PIC S9(8) COMP VALUE +0366.
+       01  VCSABEND-CODE                PIC S9(8) COMP.
        01  VCSTRX3-COMM-AREA.          COPY CVCSTRX3 SUPPRESS.
        01  QSAM-COMM-AREA.             COPY CIUAXQS1 SUPPRESS.
        01  QSAM-FIELDS.
@@ -73,9 +121,77 @@ MET002*                      NUMBER FROM 10 BYTE TO 15 BYTE FIELDS    *
                10  FILLER                    PIC X(02).
                10  DCOLL-TABLE.
                    15 DCOLL-KEY              PIC X(49).
+RWK003             15 DCOLL-DATA REDEFINES DCOLL-KEY.
+RWK003                20 DCOLL-GROUP-NUMBER PIC X(10).
+RWK003                20 DCOLL-DEPOSITORY-CODE
+RWK003                                       PIC X(01).
+RWK003                20 DCOLL-BILL-EXTRACT-DAY
+RWK003                                       PIC 9(02).
+RWK003                20 DCOLL-PYMT-DUE-DAY  PIC 9(02).
+RWK003                20 FILLER              PIC X(34).
        01  SUB                              PIC S9(4) COMP.
       *01  SUB-POL                          PIC 999.
- 
+
+      *****************************************************************
+      *    RWK001 - REJECT/SUSPENSE RECORD FOR GROUP BILLING RECORDS *
+      *    THAT FAIL THE VCSTRX3 WRITE OR EDIT VALIDATION.  WRITTEN  *
+      *    VIA VCSQSAM SO A BAD GROUP DOES NOT ABEND THE WHOLE RUN.  *
+      *    CARRIES THE FULL OFFENDING GROUP-BILLING-REC SO OPS CAN   *
+      *    IDENTIFY AND REPROCESS THE RECORD WITHOUT RE-SCANNING THE *
+      *    INPUT EXTRACT, EVEN WHEN THE GROUP NUMBER ITSELF IS BAD.  *
+      *****************************************************************
+RWK001 01  REJECT-FIELDS.
+RWK001     05  REJECT-FILENAME               PIC X(8)  VALUE 'REJSUSP'.
+RWK001     05  REJECT-RECORD.
+RWK001         10  RDW-LENGTH                PIC S9(4) COMP.
+RWK001         10  FILLER                    PIC X(02).
+RWK001         10  REJECT-GROUP-NUMBER       PIC X(10).
+RWK001         10  REJECT-RECORD-TYPE        PIC X(01).
+RWK001         10  REJECT-REASON-CODE        PIC X(04).
+RWK001         10  REJECT-VCSTRX3-RC         PIC X(02).
+RWK011         10  REJECT-GROUP-BILLING-REC  PIC X(240).
+
+      *****************************************************************
+      *    RWK002 - END-OF-RUN CONTROL TOTALS.  ACCUMULATED ACROSS   *
+      *    EVERY CALL TO CNVTDA AND PRINTED ON THE LAST CALL FOR THE  *
+      *    RUN (SEE PASS-LAST-RECORD-SW IN PASS-AREA).                *
+      *****************************************************************
+RWK002 01  CONTROL-TOTALS                   COMP.
+RWK002     05  CT-CORPORATE-COUNT           PIC S9(7) VALUE ZERO.
+RWK002     05  CT-INDIVIDUAL-COUNT          PIC S9(7) VALUE ZERO.
+RWK002     05  CT-WRITE-SUCCESS-COUNT       PIC S9(7) VALUE ZERO.
+RWK002     05  CT-REJECT-COUNT              PIC S9(7) VALUE ZERO.
+
+      *****************************************************************
+      *    RWK009 - CHECKPOINT RECORD.  WRITTEN VIA VCSQSAM AFTER     *
+      *    EVERY SUCCESSFUL VCSTRX3 WRITE SO A RESTART CAN SKIP       *
+      *    FORWARD PAST GROUPS ALREADY CONVERTED THIS RUN.            *
+      *****************************************************************
+RWK009 01  CHECKPOINT-FIELDS.
+RWK009     05  CHECKPOINT-FILENAME           PIC X(8)  VALUE 'CNVCKPT'.
+RWK009     05  CHECKPOINT-RECORD.
+RWK009         10  RDW-LENGTH                PIC S9(4) COMP.
+RWK009         10  FILLER                    PIC X(02).
+RWK009         10  CHECKPOINT-GROUP-NUMBER   PIC X(10).
+
+      *****************************************************************
+      *    RWK010 - PRE-WRITE EDIT SWITCH AND VALID STATE ABBREVIATION*
+      *    TABLE.  USED BY 215000-VALIDATE-TRX TO KEEP INCOMPLETE OR  *
+      *    INVALID GROUP-BILLING-RECs OFF THE VCSTRX3 WRITE.          *
+      *****************************************************************
+RWK010 01  EDIT-SWITCH                   PIC X(01).
+RWK010     88  EDIT-OK                         VALUE 'Y'.
+RWK010     88  EDIT-FAILED                     VALUE 'N'.
+RWK010 01  STATE-FOUND-SWITCH            PIC X(01).
+RWK010     88  STATE-CODE-FOUND                VALUE 'Y'.
+RWK010 01  STATE-CODE-TABLE.
+RWK010     05  STATE-CODE-LIST           PIC X(100) VALUE
+RWK010         'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENV
+RWK010-        'NHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWY'.
+RWK010     05  STATE-CODE-OCCURS REDEFINES
+RWK010         STATE-CODE-LIST.
+RWK010         10  STATE-CODE-ENTRY         PIC X(02) OCCURS 50 TIMES.
+
        01  FILLER                           PIC X(43) VALUE
            '**** CNVTDA  WORKING STORAGE ENDS HERE ****'.
 
@@ -84,19 +200,56 @@ MET00?* ------- GROUP BILLING COPYBOOK
 MET00? COPY DTLGRPBL.
 MET00? 01  PASS-AREA.                  COPY CUUSXPSS SUPPRESS.
 
-MET00? PROCEDURE DIVISION USING GROUP-BILLING-REC.
-MET00?*                         PASS-AREA.
+MET00? PROCEDURE DIVISION USING GROUP-BILLING-REC
+RWK002                           PASS-AREA.
 
        000000-MAINLINE.
-      
+
            MOVE SPACES TO DA-TRX-REC
            INITIALIZE DA-TRX-REC
-           PERFORM 100000-FORMAT-HEADER   THRU 100000-EXIT
-           PERFORM 200000-FORMAT-TRX-INFO THRU 200000-EXIT.
+RWK003     PERFORM 050000-READ-DCOLL      THRU 050000-EXIT.
+           PERFORM 100000-FORMAT-HEADER   THRU 100000-EXIT.
+RWK002     PERFORM 200000-FORMAT-TRX-INFO THRU 200000-EXIT.
+RWK002     IF PASS-LAST-RECORD   IN PASS-AREA
+RWK002         PERFORM 900000-PRINT-CONTROL-TOTALS THRU 900000-EXIT
+RWK002     END-IF.
 
        000000-EXIT.
            GOBACK.
 
+RWK003*****************************************************************
+RWK003*    050000-READ-DCOLL - LOOK UP THE GROUP'S DEPOSITORY BILLING  *
+RWK003*    SETUP ON DCOLL BY DTL-GROUP-NUMBER.  IF THE GROUP IS NOT ON *
+RWK003*    DCOLL, DEFAULT TO NON-DEPOSITORY BILLING ON THE FIRST OF    *
+RWK003*    THE MONTH AS BEFORE.  ANY OTHER FAILURE IS A GENUINE READ   *
+RWK003*    ERROR AND ABENDS.                                           *
+RWK003*****************************************************************
+RWK003 050000-READ-DCOLL.
+
+RWK003     MOVE 'N'                  TO DCOLL-DEPOSITORY-CODE.
+RWK003     MOVE 01                   TO DCOLL-BILL-EXTRACT-DAY
+RWK003                                  DCOLL-PYMT-DUE-DAY.
+RWK003     MOVE DTL-GROUP-NUMBER     IN GROUP-BILLING-REC
+RWK003       TO DCOLL-GROUP-NUMBER.
+RWK003     MOVE SPACES
+RWK003       TO QSAM-RESULTS-CODE    IN QSAM-COMM-AREA.
+RWK003     MOVE LENGTH OF DCOLL-TABLE
+RWK003       TO QSAM-RECORD-LENGTH   IN QSAM-COMM-AREA.
+RWK003     SET QSAM-READ-OPERATION   IN QSAM-COMM-AREA
+RWK003       TO TRUE.
+
+RWK003     CALL 'VCSQSAM'        USING QSAM-COMM-AREA
+RWK003                                 QSAM-FIELDS.
+
+RWK003     IF NOT QSAM-SUCCESSFUL     IN QSAM-COMM-AREA
+RWK003        AND NOT QSAM-RECORD-NOT-FOUND IN QSAM-COMM-AREA
+RWK003         MOVE READ-ERROR         TO VCSABEND-CODE
+RWK003         PERFORM 999999-CALL-VCSABEND THRU 999999-EXIT
+RWK003     END-IF.
+
+RWK003 050000-EXIT.
+RWK003     EXIT.
+
        100000-FORMAT-HEADER.
 MML517*    MOVE ZEROES
 MML517*      TO SUB.
@@ -106,7 +259,7 @@ MML517*      TO SUB.
            MOVE RECORD-LENGTH-HALF
              TO RDW-LENGTH             IN DA-TRX-REC.
 
-MET00?     MOVE 'BHF'                                                   
+RWK006     MOVE PASS-COMPANY-CODE      IN PASS-AREA
              TO COMPANY-CODE           IN DA-TRX-REC.
 MET002     MOVE DTL-GROUP-NUMBER       IN GROUP-BILLING-REC (1:7)
 MET002       TO MASTER-ID              IN DA-TRX-REC (9:7).
@@ -118,8 +271,7 @@ MET002       TO MASTER-ID              IN DA-TRX-REC (9:7).
                 COUNTRY-OF-ORIGIN      IN DA-TRX-REC
                 CITIZENSHIP-COUNTRY    IN DA-TRX-REC.
 
-MET00?*    MOVE ORIGINATOR-CODE        IN PASS-AREA
-MET00?     MOVE 'BHFPAS1C'
+RWK006     MOVE PASS-ORIGINATOR-CODE   IN PASS-AREA
              TO ORIGINATOR-CODE        IN DA-TRX-REC.
 
 MMLV02     MOVE 'F'
@@ -128,23 +280,33 @@ MMLV02     MOVE 'F'
            MOVE 'Y'
              TO LIST-BILLING-CODE      IN DA-TRX-REC.
 
-           MOVE 'P'
-             TO  LIST-BILL-SEQUENCE-CODE IN DA-TRX-REC.
+RWK007     IF DTL-MULTI-DIVISION       IN GROUP-BILLING-REC
+RWK007         MOVE 'C'
+RWK007           TO  LIST-BILL-SEQUENCE-CODE IN DA-TRX-REC
+RWK007     ELSE
+RWK007         MOVE 'P'
+RWK007           TO  LIST-BILL-SEQUENCE-CODE IN DA-TRX-REC
+RWK007     END-IF.
 
-MMLV02     MOVE 01
-MMLV02       TO  BILL-EXTRACT-DAY      IN DA-TRX-REC.
+RWK003     MOVE DCOLL-BILL-EXTRACT-DAY
+RWK003       TO  BILL-EXTRACT-DAY      IN DA-TRX-REC.
 
-MMLV02     MOVE 01
-MMLV02       TO  PYMT-DUE-DAY          IN DA-TRX-REC.
+RWK003     MOVE DCOLL-PYMT-DUE-DAY
+RWK003       TO  PYMT-DUE-DAY          IN DA-TRX-REC.
 
-           MOVE 'N'
-             TO  DEPOSITORY-CODE       IN DA-TRX-REC.
+RWK003     MOVE DCOLL-DEPOSITORY-CODE
+RWK003       TO  DEPOSITORY-CODE       IN DA-TRX-REC.
 
 MMLV02     MOVE ZEROS
              TO  LAPSE-DELAY-DAYS      IN DA-TRX-REC.
 
-MMLV02     MOVE 'N'
-MMLV02       TO  CONSOLIDATED-BILL-IND IN DA-TRX-REC.
+RWK007     IF DTL-MULTI-DIVISION       IN GROUP-BILLING-REC
+RWK007         MOVE 'Y'
+RWK007           TO  CONSOLIDATED-BILL-IND IN DA-TRX-REC
+RWK007     ELSE
+RWK007         MOVE 'N'
+RWK007           TO  CONSOLIDATED-BILL-IND IN DA-TRX-REC
+RWK007     END-IF.
 
 MML518     MOVE SPACES
              TO PRODUCT-CODE           IN DA-TRX-REC.
@@ -161,20 +323,14 @@ MET002       TO  DIRECTORY-ID          IN DA-TRX-REC (9:7).
 MMLV01     SET CASE-CLIENT             IN DA-TRX-REC
 MMLV01         TO TRUE.
 
-MET00?     MOVE 1985
-MMLV01       TO EFFECTIVE-YR           IN DA-TRX-REC.
-MMLV01     MOVE 01
-MMLV01       TO EFFECTIVE-MO           IN DA-TRX-REC.
-MMLV01     MOVE 01
-MMLV01       TO EFFECTIVE-DA           IN DA-TRX-REC.
-MMLV01*    MOVE EFFECTIVE-DATE         IN DA-TRX-REC
-MMLV01*      TO TRX-DATE               IN DA-TRX-REC.
-MET00?*    MOVE DTL-ISSUE-YY           IN DTL-RECORD
-MET00?*      TO TRX-YR                 IN DA-TRX-REC.
-MET00?*    MOVE DTL-ISSUE-MM           IN DTL-RECORD
-MET00?*      TO TRX-MO                 IN DA-TRX-REC.
-MET00?*    MOVE DTL-ISSUE-DD           IN DTL-RECORD
-MET00?*      TO TRX-DA                 IN DA-TRX-REC.
+RWK005     MOVE DTL-ISSUE-YY           IN GROUP-BILLING-REC
+RWK005       TO EFFECTIVE-YR           IN DA-TRX-REC.
+RWK005     MOVE DTL-ISSUE-MM           IN GROUP-BILLING-REC
+RWK005       TO EFFECTIVE-MO           IN DA-TRX-REC.
+RWK005     MOVE DTL-ISSUE-DD           IN GROUP-BILLING-REC
+RWK005       TO EFFECTIVE-DA           IN DA-TRX-REC.
+RWK005     MOVE EFFECTIVE-DATE         IN DA-TRX-REC
+RWK005       TO TRX-DATE               IN DA-TRX-REC.
 
        100000-EXIT.
            EXIT.
@@ -182,7 +338,13 @@ MET00?*      TO TRX-DA                 IN DA-TRX-REC.
        200000-FORMAT-TRX-INFO.
 
            PERFORM 210000-MOVE-INFO    THRU 210000-EXIT.
-           PERFORM 220000-WRITE-TRX    THRU 220000-EXIT.
+RWK010     PERFORM 215000-VALIDATE-TRX THRU 215000-EXIT.
+RWK010     IF EDIT-OK
+               PERFORM 220000-WRITE-TRX    THRU 220000-EXIT
+RWK010     ELSE
+RWK010         MOVE SPACES             TO REJECT-VCSTRX3-RC
+RWK010         PERFORM 800000-WRITE-REJECT THRU 800000-EXIT
+RWK010     END-IF.
 
        200000-EXIT.
            EXIT.
@@ -192,17 +354,17 @@ MET00?*      TO TRX-DA                 IN DA-TRX-REC.
 MET00?     IF DTL-CORPORATE            IN GROUP-BILLING-REC
 MMLV01        MOVE 'E'
 MMLV01          TO CLIENT-SEX          IN DA-TRX-REC
-MET00?        MOVE DTL-GRP-CORP-NAME   IN GROUP-BILLING-REC 
+MET00?        MOVE DTL-GRP-CORP-NAME   IN GROUP-BILLING-REC
 MMLV01          TO CLIENT-NAME         IN DA-TRX-REC
-MET00?*       MOVE DTL-TIN             IN DTL-PERSON-RECORD
-MET00?*         TO SOC-SEC-NO          IN DA-TRX-REC
+RWK004        MOVE DTL-TIN             IN GROUP-BILLING-REC
+RWK004          TO SOC-SEC-NO          IN DA-TRX-REC
 MET00?        MOVE DTL-ADDRESS-LINE1   IN GROUP-BILLING-REC
 MMLV01          TO ADDRESS-1           IN DA-TRX-REC
 MET00?        MOVE DTL-ADDRESS-LINE2   IN GROUP-BILLING-REC
 MMLV01          TO ADDRESS-LINE-2      IN DA-TRX-REC
-MET00?*       MOVE DTL-ADDRESS-LINE3   IN GROUP-BILLING-REC 
-MET00?*         TO ADDRESS-LINE-3      IN DA-TRX-REC
-MET00?        MOVE DTL-CITY            IN GROUP-BILLING-REC  
+RWK008        MOVE DTL-ADDRESS-LINE3   IN GROUP-BILLING-REC
+RWK008          TO ADDRESS-LINE-3      IN DA-TRX-REC
+MET00?        MOVE DTL-CITY            IN GROUP-BILLING-REC
 MMLV01          TO CITY                IN DA-TRX-REC
 MET00?        MOVE DTL-STATE           IN GROUP-BILLING-REC   
 MMLV01          TO STATE               IN DA-TRX-REC
@@ -224,18 +386,18 @@ MET00?            MOVE DTL-LAST-NAME   IN GROUP-BILLING-REC
 MMLV01              TO  LAST-NAME      IN DA-TRX-REC
 MET00?            MOVE DTL-FIRST-NAME  IN GROUP-BILLING-REC
 MMLV01              TO FIRST-NAME      IN DA-TRX-REC
-MET00?*           MOVE DTL-NAME-PREFIX IN GROUP-BILLING-REC
-MET00?*             TO PREFIX          IN DA-TRX-REC
-MET00?*           MOVE DTL-NAME-SUFFIX IN GROUP-BILLING-REC
-MET00?*             TO  SUFFIX         IN DA-TRX-REC
-MET00?*           MOVE DTL-TIN         IN GROUP-BILLING-REC
-MET00?*             TO SOC-SEC-NO      IN DA-TRX-REC
+RWK008            MOVE DTL-NAME-PREFIX IN GROUP-BILLING-REC
+RWK008              TO PREFIX          IN DA-TRX-REC
+RWK008            MOVE DTL-NAME-SUFFIX IN GROUP-BILLING-REC
+RWK008              TO  SUFFIX         IN DA-TRX-REC
+RWK004            MOVE DTL-TIN         IN GROUP-BILLING-REC
+RWK004              TO SOC-SEC-NO      IN DA-TRX-REC
 MET00?            MOVE DTL-ADDRESS-LINE1 IN GROUP-BILLING-REC
 MMLV01              TO ADDRESS-1       IN DA-TRX-REC
 MET00?            MOVE DTL-ADDRESS-LINE2 IN GROUP-BILLING-REC
 MMLV01              TO ADDRESS-LINE-2  IN DA-TRX-REC
-MET00?*           MOVE DTL-ADDRESS-LINE3 IN GROUP-BILLING-REC
-MET00?*             TO ADDRESS-LINE-3  IN DA-TRX-REC
+RWK008            MOVE DTL-ADDRESS-LINE3 IN GROUP-BILLING-REC
+RWK008              TO ADDRESS-LINE-3  IN DA-TRX-REC
 MET00?            MOVE DTL-CITY        IN GROUP-BILLING-REC
 MMLV01              TO CITY            IN DA-TRX-REC
 MET00?            MOVE DTL-STATE       IN GROUP-BILLING-REC
@@ -249,14 +411,115 @@ MMLV01     END-IF.
 MET00?     IF DTL-CORPORATE            IN GROUP-BILLING-REC
 MMLV01        SET CLIENT-IS-CORP       IN DA-TRX-REC
                 TO TRUE
+RWK002        ADD 1                    TO CT-CORPORATE-COUNT
 MMLV01     ELSE
-MMLV01        SET CLIENT-IS-INDIV      IN DA-TRX-REC
-                TO TRUE
+RWK012       IF DTL-INDIVIDUAL         IN GROUP-BILLING-REC
+MMLV01          SET CLIENT-IS-INDIV    IN DA-TRX-REC
+                   TO TRUE
+RWK002          ADD 1                  TO CT-INDIVIDUAL-COUNT
+RWK012       END-IF
 MMLV01     END-IF.
 
        210000-EXIT.
            EXIT.
- 
+
+RWK010*****************************************************************
+RWK010*    215000-VALIDATE-TRX - FIELD-LEVEL EDITS ON THE INBOUND      *
+RWK010*    GROUP-BILLING-REC.  ANY FAILURE SETS EDIT-SWITCH TO 'N'     *
+RWK010*    AND A REJECT-REASON-CODE SO 200000-FORMAT-TRX-INFO ROUTES   *
+RWK010*    THE RECORD TO THE REJECT/SUSPENSE FILE INSTEAD OF VCSTRX3.  *
+RWK010*    REASON CODES: GRP  - MISSING GROUP NUMBER                   *
+RWK010*                  TYPE - RECORD TYPE NOT C OR I                 *
+RWK010*                  DIV  - DIVISION COUNT DISAGREES WITH THE      *
+RWK010*                         GROUP STRUCTURE CODE                   *
+RWK010*                  NAME - MISSING CORP/INDIVIDUAL NAME           *
+RWK010*                  ADDR - MISSING CITY/ZIP OR BAD STATE CODE     *
+RWK010*                  TIN  - MISSING TAXPAYER ID NUMBER             *
+RWK010*****************************************************************
+RWK010 215000-VALIDATE-TRX.
+
+RWK010     MOVE 'Y'                    TO EDIT-SWITCH.
+RWK010     IF DTL-GROUP-NUMBER         IN GROUP-BILLING-REC = SPACES
+RWK010         MOVE 'N'                    TO EDIT-SWITCH
+RWK010         MOVE 'GRP '                 TO REJECT-REASON-CODE
+RWK010     ELSE
+RWK010       IF NOT DTL-CORPORATE      IN GROUP-BILLING-REC
+RWK010         AND NOT DTL-INDIVIDUAL  IN GROUP-BILLING-REC
+RWK010           MOVE 'N'                  TO EDIT-SWITCH
+RWK010           MOVE 'TYPE'               TO REJECT-REASON-CODE
+RWK010       ELSE
+RWK012       IF NOT DTL-SINGLE-DIVISION IN GROUP-BILLING-REC
+RWK012         AND NOT DTL-MULTI-DIVISION IN GROUP-BILLING-REC
+RWK012           MOVE 'N'                  TO EDIT-SWITCH
+RWK012           MOVE 'DIV '               TO REJECT-REASON-CODE
+RWK012       ELSE
+RWK010       IF (DTL-MULTI-DIVISION    IN GROUP-BILLING-REC
+RWK010         AND DTL-NUMBER-OF-DIVISIONS IN GROUP-BILLING-REC NOT > 1)
+RWK010         OR (DTL-SINGLE-DIVISION IN GROUP-BILLING-REC
+RWK010         AND DTL-NUMBER-OF-DIVISIONS IN GROUP-BILLING-REC > 1)
+RWK010           MOVE 'N'                  TO EDIT-SWITCH
+RWK010           MOVE 'DIV '               TO REJECT-REASON-CODE
+RWK010       ELSE
+RWK010       IF DTL-CORPORATE          IN GROUP-BILLING-REC
+RWK010         AND DTL-GRP-CORP-NAME   IN GROUP-BILLING-REC = SPACES
+RWK010           MOVE 'N'                  TO EDIT-SWITCH
+RWK010           MOVE 'NAME'               TO REJECT-REASON-CODE
+RWK010       ELSE
+RWK010         IF DTL-INDIVIDUAL       IN GROUP-BILLING-REC
+RWK010           AND DTL-LAST-NAME     IN GROUP-BILLING-REC = SPACES
+RWK010             MOVE 'N'                TO EDIT-SWITCH
+RWK010             MOVE 'NAME'             TO REJECT-REASON-CODE
+RWK010         ELSE
+RWK010           IF DTL-CITY           IN GROUP-BILLING-REC = SPACES
+RWK010             OR DTL-ZIP-FIVE     IN GROUP-BILLING-REC = SPACES
+RWK010               MOVE 'N'              TO EDIT-SWITCH
+RWK010               MOVE 'ADDR'           TO REJECT-REASON-CODE
+RWK010           ELSE
+RWK010             PERFORM 215500-CHECK-STATE-CODE THRU 215500-EXIT
+RWK010             IF NOT STATE-CODE-FOUND
+RWK010                 MOVE 'N'            TO EDIT-SWITCH
+RWK010                 MOVE 'ADDR'         TO REJECT-REASON-CODE
+RWK010             ELSE
+RWK010               IF DTL-TIN         IN GROUP-BILLING-REC = ZERO
+RWK010                   MOVE 'N'          TO EDIT-SWITCH
+RWK010                   MOVE 'TIN '       TO REJECT-REASON-CODE
+RWK010               END-IF
+RWK010             END-IF
+RWK010           END-IF
+RWK010         END-IF
+RWK010       END-IF
+RWK010       END-IF
+RWK010       END-IF
+RWK012       END-IF
+RWK010     END-IF.
+
+RWK010 215000-EXIT.
+RWK010     EXIT.
+
+RWK010*****************************************************************
+RWK010*    215500-CHECK-STATE-CODE - SEARCH THE VALID US POSTAL STATE  *
+RWK010*    ABBREVIATION TABLE FOR DTL-STATE IN GROUP-BILLING-REC.      *
+RWK010*****************************************************************
+RWK010 215500-CHECK-STATE-CODE.
+
+RWK010     MOVE 'N'                    TO STATE-FOUND-SWITCH.
+RWK010     PERFORM 215600-COMPARE-STATE-CODE THRU 215600-EXIT
+RWK010         VARYING SUB FROM 1 BY 1
+RWK010         UNTIL SUB > 50 OR STATE-CODE-FOUND.
+
+RWK010 215500-EXIT.
+RWK010     EXIT.
+
+RWK010 215600-COMPARE-STATE-CODE.
+
+RWK010     IF DTL-STATE              IN GROUP-BILLING-REC
+RWK010                               = STATE-CODE-ENTRY (SUB)
+RWK010         MOVE 'Y'                TO STATE-FOUND-SWITCH
+RWK010     END-IF.
+
+RWK010 215600-EXIT.
+RWK010     EXIT.
+
        220000-WRITE-TRX.
 
            MOVE SPACES
@@ -269,12 +532,102 @@ MMLV01     END-IF.
            CALL 'VCSTRX3'       USING VCSTRX3-COMM-AREA
                                        TRX-WORK-AREA.
 
-           IF NOT SUCCESSFUL     IN    VCSTRX3-COMM-AREA
-               MOVE WRITE-ERROR TO VCSABEND-CODE
-               PERFORM 999999-CALL-VCSABEND THRU 999999-EXIT.
+RWK001     IF NOT SUCCESSFUL     IN    VCSTRX3-COMM-AREA
+RWK001         MOVE 'VCS3'             TO REJECT-REASON-CODE
+RWK001         MOVE RESULTS-CODE       IN VCSTRX3-COMM-AREA
+RWK001                                 TO REJECT-VCSTRX3-RC
+RWK001         PERFORM 800000-WRITE-REJECT THRU 800000-EXIT
+RWK002     ELSE
+RWK002         ADD 1                   TO CT-WRITE-SUCCESS-COUNT
+RWK009         PERFORM 850000-WRITE-CHECKPOINT THRU 850000-EXIT
+RWK001     END-IF.
 
        220000-EXIT. EXIT.
 
+RWK009*****************************************************************
+RWK009*    850000-WRITE-CHECKPOINT - RECORD THE GROUP NUMBER JUST     *
+RWK009*    WRITTEN TO VCSTRX3 SO A RESTART OF THIS RUN CAN SKIP EVERY  *
+RWK009*    GROUP UP TO AND INCLUDING THIS ONE INSTEAD OF RESENDING     *
+RWK009*    DA TRANSACTIONS THAT ALREADY WENT OUT.                      *
+RWK009*****************************************************************
+RWK009 850000-WRITE-CHECKPOINT.
+
+RWK009     MOVE DTL-GROUP-NUMBER     IN GROUP-BILLING-REC
+RWK009       TO CHECKPOINT-GROUP-NUMBER.
+RWK009     MOVE LENGTH OF CHECKPOINT-RECORD
+RWK009       TO RECORD-LENGTH-FULL.
+RWK009     MOVE RECORD-LENGTH-HALF
+RWK009       TO RDW-LENGTH             IN CHECKPOINT-RECORD.
+RWK009     MOVE SPACES
+RWK009       TO QSAM-RESULTS-CODE     IN QSAM-COMM-AREA.
+RWK009     COMPUTE QSAM-RECORD-LENGTH IN QSAM-COMM-AREA
+RWK009            = RDW-LENGTH        IN CHECKPOINT-RECORD - 4.
+RWK009     SET QSAM-WRITE-OPERATION  IN QSAM-COMM-AREA
+RWK009       TO TRUE.
+
+RWK009     CALL 'VCSQSAM'        USING QSAM-COMM-AREA
+RWK009                                 CHECKPOINT-FIELDS.
+
+RWK009 850000-EXIT.
+RWK009     EXIT.
+
+RWK001*****************************************************************
+RWK001*    800000-WRITE-REJECT - WRITE THE CURRENT GROUP-BILLING-REC  *
+RWK001*    KEY AND FAILURE REASON TO THE REJECT/SUSPENSE FILE SO THE  *
+RWK001*    RUN CAN KEEP GOING INSTEAD OF ABENDING.                    *
+RWK001*****************************************************************
+RWK001 800000-WRITE-REJECT.
+
+RWK012     MOVE DTL-RECORD-TYPE      IN GROUP-BILLING-REC
+RWK012       TO REJECT-RECORD-TYPE.
+RWK001     MOVE DTL-GROUP-NUMBER     IN GROUP-BILLING-REC
+RWK001       TO REJECT-GROUP-NUMBER.
+RWK011     MOVE GROUP-BILLING-REC
+RWK011       TO REJECT-GROUP-BILLING-REC.
+RWK012*    MASK DTL-TIN (BYTES 103-111 OF GROUP-BILLING-REC) IN THE
+RWK012*    SUSPENSE COPY - THE SUSPENSE FILE IS AN ON-DISK RECORD LIKE
+RWK012*    ANY OTHER AND IS SUBJECT TO THE SAME TIN-MASKING RULE AS
+RWK012*    EVERYTHING ELSE THIS PROGRAM WRITES.
+RWK012     MOVE 'XXXXXXXXX'
+RWK012       TO REJECT-GROUP-BILLING-REC (103:9).
+RWK001     MOVE LENGTH OF REJECT-RECORD
+RWK001       TO RECORD-LENGTH-FULL.
+RWK001     MOVE RECORD-LENGTH-HALF
+RWK001       TO RDW-LENGTH             IN REJECT-RECORD.
+RWK001     MOVE SPACES
+RWK001       TO QSAM-RESULTS-CODE     IN QSAM-COMM-AREA.
+RWK001     COMPUTE QSAM-RECORD-LENGTH IN QSAM-COMM-AREA
+RWK001            = RDW-LENGTH        IN REJECT-RECORD - 4.
+RWK001     SET QSAM-WRITE-OPERATION  IN QSAM-COMM-AREA
+RWK001       TO TRUE.
+
+RWK001     CALL 'VCSQSAM'        USING QSAM-COMM-AREA
+RWK001                                 REJECT-FIELDS.
+RWK002     ADD 1                     TO CT-REJECT-COUNT.
+
+RWK001 800000-EXIT.
+RWK001     EXIT.
+
+RWK002*****************************************************************
+RWK002*    900000-PRINT-CONTROL-TOTALS - END-OF-RUN RECONCILIATION    *
+RWK002*    REPORT.  PERFORMED ONLY ON THE FINAL CALL FOR THE RUN, AS  *
+RWK002*    SIGNALLED BY THE DRIVER VIA PASS-LAST-RECORD-SW.           *
+RWK002*****************************************************************
+RWK002 900000-PRINT-CONTROL-TOTALS.
+
+RWK002     DISPLAY 'CNVTDA - GROUP BILLING CONVERSION CONTROL TOTALS'.
+RWK002     DISPLAY 'CORPORATE GROUPS PROCESSED . . . . : '
+RWK002             CT-CORPORATE-COUNT.
+RWK002     DISPLAY 'INDIVIDUAL GROUPS PROCESSED. . . . : '
+RWK002             CT-INDIVIDUAL-COUNT.
+RWK002     DISPLAY 'DA-TRX-REC RECORDS WRITTEN TO VCSTRX3: '
+RWK002             CT-WRITE-SUCCESS-COUNT.
+RWK002     DISPLAY 'RECORDS REJECTED TO SUSPENSE FILE. : '
+RWK002             CT-REJECT-COUNT.
+
+RWK002 900000-EXIT.
+RWK002     EXIT.
+
        999999-CALL-VCSABEND.
 
            CALL 'VCSABEND'  USING  VCSABEND-CODE.
